@@ -5,43 +5,569 @@
       * "Let's all get up and dance to a song that was a hit before your
       * mother was born, though she was born a long, long time ago. Your
       * mother should know, your mother should know"
+      *
+      * Modification history:
+      *   2015-05-29  ET   Original trial-division prime generator.
+      *   2026-08-08  ET   Write surviving primes to PRIMEOUT as well
+      *                    as SYSOUT.
+      *   2026-08-08  ET   Candidate count and scan range now come off
+      *                    PARMIN instead of a fixed 100-row table, and
+      *                    the trial-division nest was replaced with a
+      *                    segmented sieve of Eratosthenes so bigger
+      *                    ranges still finish inside the batch window.
+      *   2026-08-08  ET   Added prior-run reconciliation (RECONRPT),
+      *                    a formatted operations report (OPRPT),
+      *                    checkpoint/restart on the output step
+      *                    (CKPTFILE), an excluded-number maintenance
+      *                    file (EXCLLIST), a composite-factors
+      *                    diagnostic report (DIAGRPT), and an audit
+      *                    trail of who ran the job and with what
+      *                    range (AUDITLOG).
+
+       environment division.
+       input-output section.
+       file-control.
+           select prime-out-file assign to "PRIMEOUT"
+               organization is line sequential
+               file status is primeout-file-status.
+
+           select parm-file assign to "PARMIN"
+               organization is line sequential
+               file status is parm-file-status.
+
+           select prior-list-file assign to "PRVLIST"
+               organization is line sequential
+               file status is prv-file-status.
+
+           select exclusion-file assign to "EXCLLIST"
+               organization is line sequential
+               file status is excl-file-status.
+
+           select checkpoint-file assign to "CKPTFILE"
+               organization is line sequential
+               file status is ckpt-file-status.
+
+           select recon-report-file assign to "RECONRPT"
+               organization is line sequential.
+
+           select op-report-file assign to "OPRPT"
+               organization is line sequential.
+
+           select diag-report-file assign to "DIAGRPT"
+               organization is line sequential.
+
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-file-status.
+
        data division.
+       file section.
+       fd  prime-out-file.
+       01  prime-out-record             pic 9(5).
+
+       fd  parm-file.
+       01  parm-record.
+           05  parm-rec-start           pic 9(5).
+           05  parm-rec-end             pic 9(5).
+
+       fd  prior-list-file.
+       01  prior-list-record            pic 9(5).
+
+       fd  exclusion-file.
+       01  exclusion-record             pic 9(5).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-rec-start           pic 9(5).
+           05  ckpt-rec-end             pic 9(5).
+           05  ckpt-rec-last-index      pic 9(5).
+           05  ckpt-rec-status          pic x(1).
+
+       fd  recon-report-file.
+       01  recon-report-line            pic x(40).
+
+       fd  op-report-file.
+       01  op-report-line               pic x(60).
+
+       fd  diag-report-file.
+       01  diag-report-line             pic x(40).
+
+       fd  audit-file.
+       01  audit-record.
+           05  audit-job-name           pic x(8).
+           05  audit-run-date           pic 9(8).
+           05  audit-run-time           pic 9(8).
+           05  audit-submitter          pic x(8).
+           05  audit-range-start        pic 9(5).
+           05  audit-range-end          pic 9(5).
+
            working-storage section.
-           01 counter pic 9(5).
            01 ic pic 9(5).
-           01 divid pic 9(5).
-           01 rem pic 9(5).
+           01 idx pic 9(5).
+           01 cursor-idx pic 9(5).
+           01 multiple-val pic 9(6).
+           01 quotient-val pic 9(5).
+           01 remainder-val pic 9(5).
+           01 first-multiple pic 9(6).
+           01 square-val pic 9(9).
+           01 range-span pic 9(6).
+           01 resume-index pic 9(5) value 1.
+           01 checkpoint-interval pic 9(5) value 20.
+           01 since-checkpoint pic 9(5) value 0.
+           01 total-primes pic 9(5) value 0.
+           01 largest-prime pic 9(5) value 0.
+
+           01 parm-start pic 9(5) value 1.
+           01 parm-end pic 9(5) value 100.
+           01 candidate-count pic 9(5) value 100.
+
+           01 parm-file-status pic xx.
+               88 parm-file-ok value "00".
+           01 prv-file-status pic xx.
+               88 prv-file-ok value "00".
+           01 excl-file-status pic xx.
+               88 excl-file-ok value "00".
+           01 ckpt-file-status pic xx.
+               88 ckpt-file-ok value "00".
+           01 audit-file-status pic xx.
+               88 audit-file-ok value "00".
+           01 primeout-file-status pic xx.
+               88 primeout-file-ok value "00".
+
+           01 base-limit pic 9(3) value 316.
+           01 base-flag pic 9 occurs 316 times value 1.
+
            01 primecand.
-               05 primecandidates occurs 100 times.
-                   10 ws-c pic 9(5) value 00555.
-      * Line below signals where the array stops            
-               05 endoflist pic x(5) value "wseol".
+               05 primecandidates occurs 1 to 9999 times
+                   depending on candidate-count.
+                   10 ws-c pic 9(5).
+
+           01 recon-detail.
+               05 recon-action pic x(7).
+               05 filler pic x(3) value spaces.
+               05 recon-value pic z(5).
+               05 filler pic x(25) value spaces.
+
+           01 current-prime-value pic 9(5) value 0.
+           01 prior-prime-value pic 9(5) value 0.
+           01 current-exhausted-sw pic x value "N".
+               88 current-exhausted value "Y".
+           01 prior-exhausted-sw pic x value "N".
+               88 prior-exhausted value "Y".
+           01 found-sw pic x value "N".
+               88 found-next value "Y".
+
+           01 op-detail pic z(5).
+
+           01 diag-detail.
+               05 diag-value pic z(5).
+               05 filler pic x(3) value spaces.
+               05 diag-divisor pic z(5).
+               05 filler pic x(27) value spaces.
+
+           01 run-date pic 9(8).
+           01 run-time pic 9(8).
 
        procedure division.
-      * I think I could do this in the data division, but can't figure
-      * out how... :(
-        perform varying counter from 1 by 1 until
-        primecandidates(counter) is equal to "wseol"
-           set primecandidates(counter) to counter
+       main-logic.
+           perform read-parameters
+           perform build-base-sieve
+           perform init-candidates
+           perform run-sieve
+           perform apply-exclusions
+           perform compute-run-statistics
+           perform write-audit-record
+           perform write-output
+           perform write-operations-report
+           perform write-reconciliation-report
+           stop run.
+
+      *----------------------------------------------------------
+      * Read the start/end range off PARMIN.  If the card is
+      * missing or blank we fall back to the historical 1-100
+      * range so the program still runs stand-alone.
+      *----------------------------------------------------------
+       read-parameters.
+           open input parm-file
+           if parm-file-ok
+               read parm-file
+                   at end
+                       continue
+                   not at end
+                       move parm-rec-start to parm-start
+                       move parm-rec-end to parm-end
+               end-read
+               close parm-file
+           end-if
+           if parm-end < parm-start
+               move parm-start to parm-end
+           end-if
+           compute range-span = parm-end - parm-start + 1
+           if range-span > 9999
+               compute parm-end = parm-start + 9998
+               move 9999 to candidate-count
+           else
+               move range-span to candidate-count
+           end-if.
+
+      *----------------------------------------------------------
+      * Build a small table of primes up to 316 (the largest
+      * possible square root in a 5-digit range).  Those base
+      * primes are what the segmented sieve below marks
+      * composites with.
+      *----------------------------------------------------------
+       build-base-sieve.
+           move 0 to base-flag(1)
+           perform varying ic from 2 by 1 until ic > base-limit
+               if base-flag(ic) = 1
+                   compute square-val = ic * ic
+                   perform varying idx from square-val by ic
+                           until idx > base-limit
+                       move 0 to base-flag(idx)
+                   end-perform
+               end-if
+           end-perform.
+
+      *----------------------------------------------------------
+      * Seed the candidate table with the actual values in the
+      * requested range instead of the array subscripts.
+      *----------------------------------------------------------
+       init-candidates.
+           perform varying idx from 1 by 1 until idx > candidate-count
+               compute ws-c(idx) = parm-start + idx - 1
            end-perform
-        set primecandidates(1) to 0
-      * Magic stuff!
-        perform varying counter from 3 by 1 until
-        primecandidates(counter) is equal to "wseol"
-           perform varying ic from 2 by 1 until
-           ic is equal to counter
-               divide primecandidates(ic) into
-               primecandidates(counter) giving divid remainder rem
-               if rem is equal to 0
-                   set primecandidates(counter) to 0
+           if parm-start <= 1
+               compute idx = 2 - parm-start
+               if idx >= 1 and idx <= candidate-count
+                   move 0 to ws-c(idx)
+               end-if
+           end-if.
+
+      *----------------------------------------------------------
+      * Segmented sieve of Eratosthenes: for every base prime IC,
+      * strike out its multiples that fall inside the requested
+      * range.  The first base prime to strike a candidate is by
+      * definition its smallest divisor, which DIAGRPT records
+      * below.
+      *----------------------------------------------------------
+       run-sieve.
+           open output diag-report-file
+           move spaces to diag-report-line
+           string "COMPOSITE FACTORS DIAGNOSTIC REPORT"
+               delimited by size into diag-report-line
+           write diag-report-line
+           move spaces to diag-report-line
+           string "VALUE" delimited by size "   SMALLEST DIVISOR"
+               delimited by size into diag-report-line
+           write diag-report-line
+
+           perform varying ic from 2 by 1 until ic > base-limit
+               if base-flag(ic) = 1
+                   compute square-val = ic * ic
+                   if parm-start > square-val
+                       divide parm-start by ic
+                           giving quotient-val remainder remainder-val
+                       if remainder-val = 0
+                           move parm-start to first-multiple
+                       else
+                           compute first-multiple =
+                               parm-start + (ic - remainder-val)
+                       end-if
+                   else
+                       move square-val to first-multiple
+                   end-if
+                   perform varying multiple-val
+                           from first-multiple by ic
+                           until multiple-val > parm-end
+                       compute idx = multiple-val - parm-start + 1
+                       if ws-c(idx) not = 0
+                           move ws-c(idx) to diag-value
+                           move ic to diag-divisor
+                           write diag-report-line from diag-detail
+                           move 0 to ws-c(idx)
+                       end-if
+                   end-perform
                end-if
            end-perform
-        end-perform
-      * Printing display stuff
-        perform varying counter from 1 by 1 until
-        primecandidates(counter) is equal to "wseol"
-           if primecandidates(counter) is not equal to 0
-               display primecandidates(counter)
+           close diag-report-file.
+
+      *----------------------------------------------------------
+      * Zero out any candidate that appears on the excluded-
+      * number maintenance file, the same way a composite is
+      * zeroed above, so reserved bucket numbers never publish.
+      *----------------------------------------------------------
+       apply-exclusions.
+           open input exclusion-file
+           if excl-file-ok
+               perform until excl-file-status = "10"
+                   read exclusion-file
+                       at end
+                           continue
+                       not at end
+                           if exclusion-record >= parm-start
+                               and exclusion-record <= parm-end
+                               compute idx =
+                                   exclusion-record - parm-start + 1
+                               move 0 to ws-c(idx)
+                           end-if
+                   end-read
+               end-perform
+               close exclusion-file
+           end-if.
+
+      *----------------------------------------------------------
+      * Scan the whole candidate table for the count and largest
+      * value of the surviving primes.  Done as its own pass over
+      * the full table (not accumulated during WRITE-OUTPUT) so
+      * the totals are correct even on a restart, where
+      * WRITE-OUTPUT only walks the candidates since the last
+      * checkpoint.
+      *----------------------------------------------------------
+       compute-run-statistics.
+           move 0 to total-primes
+           move 0 to largest-prime
+           perform varying idx from 1 by 1 until idx > candidate-count
+               if ws-c(idx) not = 0
+                   add 1 to total-primes
+                   move ws-c(idx) to largest-prime
+               end-if
+           end-perform.
+
+      *----------------------------------------------------------
+      * One line per run: job, date/time, submitter and the
+      * range that was requested, so security review can answer
+      * "who published the list that's live right now".
+      *----------------------------------------------------------
+       write-audit-record.
+           accept run-date from date yyyymmdd
+           accept run-time from time
+           move "PRIME" to audit-job-name
+           move run-date to audit-run-date
+           move run-time to audit-run-time
+           accept audit-submitter from environment "USER"
+           move parm-start to audit-range-start
+           move parm-end to audit-range-end
+           open extend audit-file
+           if not audit-file-ok
+               if audit-file-status = "35"
+                   open output audit-file
+               else
+                   display "PRIME: AUDITLOG OPEN EXTEND FAILED, STATUS "
+                       audit-file-status
+                   move 16 to return-code
+                   stop run
+               end-if
            end-if
-        end-perform
-       stop run.
+           write audit-record
+           close audit-file.
+
+      *----------------------------------------------------------
+      * Write the surviving primes to SYSOUT and PRIMEOUT.  A
+      * checkpoint record is written every CHECKPOINT-INTERVAL
+      * candidates so a resubmitted job can pick up where an
+      * abend left off instead of starting the range over.
+      *----------------------------------------------------------
+       write-output.
+           move 1 to resume-index
+           open input checkpoint-file
+           if ckpt-file-ok
+               read checkpoint-file
+                   not at end
+                       if ckpt-rec-status = "I"
+                           and ckpt-rec-start = parm-start
+                           and ckpt-rec-end = parm-end
+                           compute resume-index =
+                               ckpt-rec-last-index + 1
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if
+
+           if resume-index > 1
+               open extend prime-out-file
+               if not primeout-file-ok
+                   if primeout-file-status = "35"
+                       open output prime-out-file
+                   else
+                       display "PRIME: CKPTFILE SAYS RESUME FROM "
+                           resume-index
+                           " BUT PRIMEOUT OPEN EXTEND FAILED, STATUS "
+                           primeout-file-status
+                       move 16 to return-code
+                       stop run
+                   end-if
+               end-if
+           else
+               open output prime-out-file
+           end-if
+
+           perform varying idx from resume-index by 1
+                   until idx > candidate-count
+               if ws-c(idx) not = 0
+                   display ws-c(idx)
+                   move ws-c(idx) to prime-out-record
+                   write prime-out-record
+               end-if
+               add 1 to since-checkpoint
+               if since-checkpoint >= checkpoint-interval
+                   move idx to resume-index
+                   perform write-checkpoint
+                   move 0 to since-checkpoint
+               end-if
+           end-perform
+           close prime-out-file
+
+           move candidate-count to resume-index
+           move "C" to ckpt-rec-status
+           perform write-checkpoint.
+
+      *----------------------------------------------------------
+      * Rewrite CKPTFILE with the last candidate index handled.
+      * Status "I" means the run is still in progress and a
+      * restart should resume after RESUME-INDEX; "C" means the
+      * run finished and the next run starts fresh.
+      *----------------------------------------------------------
+       write-checkpoint.
+           move parm-start to ckpt-rec-start
+           move parm-end to ckpt-rec-end
+           move resume-index to ckpt-rec-last-index
+           if ckpt-rec-status not = "C"
+               move "I" to ckpt-rec-status
+           end-if
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      *----------------------------------------------------------
+      * A print-style report operations can file with the
+      * nightly batch log: run date/time, the surviving primes,
+      * and a trailer with the count and the largest value found.
+      *----------------------------------------------------------
+       write-operations-report.
+           open output op-report-file
+           move spaces to op-report-line
+           string "PRIME NUMBER GENERATION REPORT" delimited by size
+               into op-report-line
+           write op-report-line
+           move spaces to op-report-line
+           string "RUN DATE " delimited by size
+               run-date delimited by size
+               "   RUN TIME " delimited by size
+               run-time delimited by size
+               into op-report-line
+           write op-report-line
+           move spaces to op-report-line
+           write op-report-line
+
+           perform varying idx from 1 by 1 until idx > candidate-count
+               if ws-c(idx) not = 0
+                   move ws-c(idx) to op-detail
+                   move spaces to op-report-line
+                   move op-detail to op-report-line
+                   write op-report-line
+               end-if
+           end-perform
+
+           move spaces to op-report-line
+           write op-report-line
+           move spaces to op-report-line
+           move total-primes to op-detail
+           string "TOTAL PRIMES FOUND " delimited by size
+               op-detail delimited by size
+               into op-report-line
+           write op-report-line
+           move spaces to op-report-line
+           move largest-prime to op-detail
+           string "LARGEST PRIME       " delimited by size
+               op-detail delimited by size
+               into op-report-line
+           write op-report-line
+           close op-report-file.
+
+      *----------------------------------------------------------
+      * Compare tonight's surviving primes against yesterday's
+      * published PRIMEOUT (kept as PRVLIST) so we know before
+      * pushing the new list whether a bucket a downstream job
+      * already keyed off of is about to disappear.
+      *----------------------------------------------------------
+       write-reconciliation-report.
+           open output recon-report-file
+           move spaces to recon-report-line
+           string "PRIME LIST RECONCILIATION REPORT" delimited by size
+               into recon-report-line
+           write recon-report-line
+
+           open input prior-list-file
+           if not prv-file-ok
+               move spaces to recon-report-line
+               string "NO PRIOR RUN - NOTHING TO COMPARE"
+                   delimited by size into recon-report-line
+               write recon-report-line
+           else
+               move 1 to cursor-idx
+               move "N" to current-exhausted-sw
+               move "N" to prior-exhausted-sw
+               perform find-next-current
+               read prior-list-file into prior-prime-value
+                   at end
+                       move "Y" to prior-exhausted-sw
+               end-read
+
+               perform until current-exhausted and prior-exhausted
+                   evaluate true
+                       when prior-exhausted
+                           move "ADDED" to recon-action
+                           move current-prime-value to recon-value
+                           write recon-report-line from recon-detail
+                           perform find-next-current
+                       when current-exhausted
+                           move "DROPPED" to recon-action
+                           move prior-prime-value to recon-value
+                           write recon-report-line from recon-detail
+                           read prior-list-file into prior-prime-value
+                               at end
+                                   move "Y" to prior-exhausted-sw
+                           end-read
+                       when current-prime-value = prior-prime-value
+                           perform find-next-current
+                           read prior-list-file into prior-prime-value
+                               at end
+                                   move "Y" to prior-exhausted-sw
+                           end-read
+                       when current-prime-value < prior-prime-value
+                           move "ADDED" to recon-action
+                           move current-prime-value to recon-value
+                           write recon-report-line from recon-detail
+                           perform find-next-current
+                       when other
+                           move "DROPPED" to recon-action
+                           move prior-prime-value to recon-value
+                           write recon-report-line from recon-detail
+                           read prior-list-file into prior-prime-value
+                               at end
+                                   move "Y" to prior-exhausted-sw
+                           end-read
+                   end-evaluate
+               end-perform
+               close prior-list-file
+           end-if
+           close recon-report-file.
+
+      *----------------------------------------------------------
+      * Advance CURSOR-IDX to the next surviving candidate.
+      * Sets CURRENT-EXHAUSTED when there are none left, so
+      * WRITE-RECONCILIATION-REPORT can tell the two lists apart.
+      *----------------------------------------------------------
+       find-next-current.
+           move "N" to found-sw
+           perform until cursor-idx > candidate-count
+                   or found-next
+               if ws-c(cursor-idx) not = 0
+                   move ws-c(cursor-idx) to current-prime-value
+                   move "Y" to found-sw
+               end-if
+               add 1 to cursor-idx
+           end-perform
+           if not found-next
+               move "Y" to current-exhausted-sw
+           end-if.
